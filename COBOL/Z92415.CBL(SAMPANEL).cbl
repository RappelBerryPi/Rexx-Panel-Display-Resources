@@ -1,34 +1,368 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SAMPANEL.
        AUTHOR. RAPPELBERRYPI.
+       INSTALLATION. RAPPELBERRYPI SYSTEMS PROGRAMMING.
+       DATE-WRITTEN. 2023-04-11.
+       DATE-COMPILED.
+      ******************************************************************
+      *  MODIFICATION HISTORY
+      *  ----------------------------------------------------------
+      *  2023-04-11  RBP  ORIGINAL VERSION - DISPLAY SAMPLE PANEL,
+      *                   ECHO INP FIELD TO THE JOB LOG.
+      *  2026-08-09  RBP  WRITE EACH ACCEPTED INP TO A KEYED HISTORY
+      *                   FILE (TIMESTAMP + USERID) INSTEAD OF JUST
+      *                   DISPLAYING IT - NOTHING WAS KEPT BEFORE.
+      *  2026-08-09  RBP  ADDED 2000-VALIDATE-INPUT - BLANK/LOW-VALUE
+      *                   INP IS NOW REJECTED AND REDISPLAYED WITH AN
+      *                   ERROR MESSAGE INSTEAD OF BEING ACCEPTED.
+      *  2026-08-09  RBP  INP IS NOW TREATED AS A DSN8C10.EMP EMPNO -
+      *                   3000-DB2-LOOKUP-EMP RUNS THE EMBEDDED-SQL
+      *                   LOOKUP AND DISPLAYS NAME/DEPT ON SAMPEMP.
+      *  2026-08-09  RBP  ADDED EXPLICIT RC=12/RC=20 HANDLING - THE
+      *                   LOOP NO LONGER RE-ISSUES DISPLAY PANEL ON A
+      *                   MISSING PANEL OR SEVERE ISPF ERROR.
+      *  2026-08-09  RBP  MOVED THE VALIDATE/LOOKUP/HISTORY PARAGRAPHS
+      *                   INTO THE SAMPLOGC COPYBOOK SO SAMPBTCH CAN
+      *                   DRIVE THE SAME LOGIC IN BATCH WITHOUT A LIVE
+      *                   TSO/ISPF SESSION.
+      *  2026-08-09  RBP  ADDED AN AUDIT TRAIL (USERID/TIMESTAMP/RC)
+      *                   FOR EVERY DISPLAY PANEL CALL, APPENDED TO
+      *                   AUDITLOG THE SAME WAY OUR OTHER PRODUCTION
+      *                   DIALOGS LOG ACCESS.
+      *  2026-08-09  RBP  REPLACED THE HARD-CODED INP/ZERRMSG VDEFINEs
+      *                   WITH THE SAMPFLDS FIELD TABLE SO ADDING A
+      *                   PANEL FIELD NO LONGER MEANS ADDING A NEW
+      *                   ISPLINK CALL - ADDED OPTION-CD AND
+      *                   4000-PROCESS-OPTION SO SAMPLE IS THE START OF
+      *                   AN ACTUAL MENU INSTEAD OF AN EMPNO ECHO-BOX.
+      *  2026-08-09  RBP  ADDED CHECKPOINT/RESTART - THE LAST-ACCEPTED
+      *                   INP/RC IS APPENDED TO CKPTFILE AFTER EVERY
+      *                   SUCCESSFUL DISPLAY PANEL, AND 0000-MAIN NOW
+      *                   CHECKS FOR A PRIOR CHECKPOINT ON STARTUP AND
+      *                   PRE-FILLS INP FROM IT SO AN INTERRUPTED
+      *                   SESSION DOES NOT LOSE THE IN-FLIGHT ENTRY.
+      *  2026-08-09  RBP  ADDED A PF1/HELP PANEL - RC=4 IS THIS SHOP'S
+      *                   ISPLINK DISPATCH CONVENTION FOR "PF1 PRESSED"
+      *                   (SAMPLE'S PANEL BODY SETS &ZCMD TO HELP ON
+      *                   PF1, AND THE DIALOG TRANSLATES THAT TO RC=4
+      *                   SO IT CAN BE TESTED FROM SAMPBTCH THE SAME AS
+      *                   ANY OTHER RC).  RC=4 DISPLAYS SAMPHELP, THEN
+      *                   CONTROL RETURNS TO SAMPLE.
+      *  2026-08-09  RBP  FLD-PROC-NUM NOW ACTUALLY DRIVES WHICH
+      *                   PARAGRAPH RUNS PER FIELD (2500-RUN-FIELD-
+      *                   PROCESSING) INSTEAD OF SITTING UNUSED IN THE
+      *                   TABLE.  2000-VALIDATE-INPUT NOW SKIPS THE
+      *                   EMPNO-SHAPE CHECK FOR OPT-FREE-TEXT SO OPTION
+      *                   2 CAN ACTUALLY ACCEPT FREE TEXT.  OPTION-CD
+      *                   AND 4000-PROCESS-OPTION MOVED TO THE SHARED
+      *                   SAMPVARS/SAMPLOGC COPYBOOKS SO SAMPBTCH DRIVES
+      *                   THE SAME DISPATCH.  CKPTFILE IS NOW REWRITTEN
+      *                   IN PLACE (ONE CURRENT RECORD) INSTEAD OF
+      *                   APPENDED FOREVER, AND IS CLEARED ON A CLEAN
+      *                   PF3 EXIT SO A FRESH SESSION NO LONGER INHERITS
+      *                   THE PRIOR SESSION'S LAST ENTRY.  HISTFILE'S
+      *                   KEY PICKS UP A RUNNING SEQUENCE NUMBER (SEE
+      *                   SAMPHIST) SO BACK-TO-BACK BATCH RECORDS CANNOT
+      *                   COLLIDE ON TIMESTAMP+USERID.  DROPPED THE WS-
+      *                   PREFIX ON FIELDS INTRODUCED IN EARLIER CHANGES
+      *                   TO MATCH THE REST OF THIS PROGRAM'S NAMING.
+      ******************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTORY-FILE ASSIGN TO HISTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HIST-KEY
+               FILE STATUS IS HIST-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AUD-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CKPT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  HISTORY-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY "SAMPHIST" OF COPYLIB.
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY "SAMPAUD" OF COPYLIB.
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY "SAMPCKPT" OF COPYLIB.
        WORKING-STORAGE SECTION.
 
        01  Command   PIC X(8)               VALUE "DISPLAY ".
        01  PANEL     PIC X(13)              VALUE "SAMPLE".
+       01  EMP-PANEL  PIC X(13)             VALUE "SAMPEMP".
+       01  HELP-PANEL PIC X(13)             VALUE "SAMPHELP".
        01  ISPLINK   PIC X(8)               VALUE "ISPLINK".
        01  I-VDEFINE PIC X(8)               VALUE "VDEFINE ".
-       01  VARS.
-           05 PAREN   PIC X(7)              VALUE "(INPUT)".
-           05 I-CHAR  PIC X(8)              VALUE "CHAR    ".
-           05 I-LEN   PIC 9(6) COMP         VALUE 50.
+       01  I-VGET    PIC X(8)               VALUE "VGET ".
+       01  ZUSER-NAME PIC X(8)              VALUE "ZUSER".
+       01  SHARED-POOL PIC X(8)             VALUE "SHARED".
        01  RC        PIC S9(8) USAGE BINARY VALUE 0.
-       01  INPUTS.
-           05 INP   PIC X(50)              VALUE SPACES.
+
+      ******************************************************************
+      *  FIELD-TABLE (SAMPFLDS) REPLACES THE OLD ONE-VDEFINE-PER-FIELD
+      *  CODING FOR THE SAMPLE PANEL ITSELF - 1050-INIT-FIELD-TABLE
+      *  LOADS THE PAREN/TYPE/LEN/PROC-NUM ENTRIES AND 1100-VDEFINE-
+      *  FIELDS VDEFINEs THEM IN A LOOP.  INP IS LINKED TO &ZERRMSG VIA
+      *  VDEFINE SO A REJECTED ENTRY REDISPLAYS SAMPLE WITH AN ERROR
+      *  MESSAGE INSTEAD OF BEING ACCEPTED VERBATIM.  INP, ERRMSG-TEXT,
+      *  THE EMP HOST VARIABLES, AND THE HISTORY-FILE WORKING STORAGE
+      *  ARE ALL DEFINED IN SAMPVARS SO SAMPANEL AND SAMPBTCH SHARE ONE
+      *  COPY OF EACH DATA NAME.
+      ******************************************************************
+       COPY "SAMPFLDS" OF COPYLIB.
+
+      ******************************************************************
+      *  VDEFINE DESCRIPTIONS FOR THE DSN8C10.EMP LOOKUP FIELDS.  THE
+      *  HOST VARIABLES THEMSELVES (HV-EMPNO/HV-FIRSTNME/...) COME FROM
+      *  SAMPVARS; THE EMBEDDED SQL ITSELF LIVES IN SAMPDB2 (CALLED BY
+      *  3000-DB2-LOOKUP-EMP IN SAMPLOGC) SO THE SQL PRECOMPILE STEP IS
+      *  ISOLATED TO ONE SMALL MEMBER.
+      ******************************************************************
+       01  EMPFN-PAREN       PIC X(11)      VALUE "(EMPFNAME)".
+       01  EMPLN-PAREN       PIC X(10)      VALUE "(EMPLNAME)".
+       01  EMPDP-PAREN       PIC X(10)      VALUE "(EMPDEPT)".
+       01  EMP-FLD-TYPE      PIC X(8)       VALUE "CHAR    ".
+       01  EMPFN-LEN         PIC 9(6) COMP  VALUE 12.
+       01  EMPLN-LEN         PIC 9(6) COMP  VALUE 15.
+       01  EMPDP-LEN         PIC 9(6) COMP  VALUE 3.
+
+      ******************************************************************
+      *  SEVERE-SW STOPS THE MAIN LOOP ON RC=12 (PANEL NOT FOUND IN THE
+      *  LIBDEF CONCATENATION) OR RC=20 (SEVERE ISPF ERROR) SO A BAD
+      *  PANEL LIBRARY CONCATENATION DOES NOT HANG THE SESSION.
+      ******************************************************************
+       01  SEVERE-SW         PIC X(01)      VALUE "N".
+           88  SEVERE-ERROR                   VALUE "Y".
+
+       COPY "SAMPVARS" OF COPYLIB.
 
        PROCEDURE DIVISION.
 
        0000-MAIN.
-           CALL ISPLINK USING I-VDEFINE, PAREN, INP, I-CHAR, I-LEN.
-           PERFORM 1000-DISPLAY-PANEL UNTIL RC = 8.
+           PERFORM 1050-INIT-FIELD-TABLE THRU 1050-EXIT.
+           PERFORM 1100-VDEFINE-FIELDS THRU 1100-EXIT
+               VARYING FLD-IDX FROM 1 BY 1 UNTIL FLD-IDX > 3.
+           CALL ISPLINK USING I-VDEFINE, EMPFN-PAREN, HV-FIRSTNME,
+               EMP-FLD-TYPE, EMPFN-LEN.
+           CALL ISPLINK USING I-VDEFINE, EMPLN-PAREN, HV-LASTNAME,
+               EMP-FLD-TYPE, EMPLN-LEN.
+           CALL ISPLINK USING I-VDEFINE, EMPDP-PAREN, HV-WORKDEPT,
+               EMP-FLD-TYPE, EMPDP-LEN.
+           CALL ISPLINK USING I-VGET, ZUSER-NAME, SHARED-POOL,
+               USERID.
+           OPEN I-O HISTORY-FILE.
+           IF HIST-STATUS NOT = "00" AND HIST-STATUS NOT = "05"
+               DISPLAY "SAMPANEL - UNABLE TO OPEN HISTFILE, STATUS="
+                   HIST-STATUS
+               SET SEVERE-ERROR TO TRUE
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUD-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+           IF AUD-STATUS NOT = "00"
+               DISPLAY "SAMPANEL - UNABLE TO OPEN AUDITLOG, STATUS="
+                   AUD-STATUS
+               SET SEVERE-ERROR TO TRUE
+           END-IF.
+           IF NOT SEVERE-ERROR
+               PERFORM 1060-CHECK-FOR-CHECKPOINT THRU 1060-EXIT
+               PERFORM 1000-DISPLAY-PANEL
+                   UNTIL RC = 8 OR SEVERE-ERROR
+               IF RC = 8
+                   PERFORM 7600-CLEAR-CHECKPOINT THRU 7600-EXIT
+               END-IF
+           END-IF.
+           CLOSE HISTORY-FILE.
+           CLOSE AUDIT-FILE.
            GOBACK.
 
+      ******************************************************************
+      *  1060-CHECK-FOR-CHECKPOINT - CKPTFILE HOLDS AT MOST ONE RECORD,
+      *  THE LAST CHECKPOINT TAKEN (SEE 7500-WRITE-CHECKPOINT), CLEARED
+      *  ON EVERY CLEAN SESSION END (SEE 7600-CLEAR-CHECKPOINT), SO A
+      *  RECORD FOUND HERE MEANS THE PRIOR SESSION WAS INTERRUPTED
+      *  BEFORE IT COULD CLEAR ITS OWN CHECKPOINT.  PRE-FILL INP AND
+      *  OPTION-CD FROM IT SO THE NEXT DISPLAY SAMPLE OFFERS THE ENTRY
+      *  BACK TO THE USER INSTEAD OF STARTING BLANK, AND SO 2000-
+      *  VALIDATE-INPUT RE-CHECKS IT AGAINST THE OPTION IT WAS ACTUALLY
+      *  ENTERED UNDER RATHER THAN OPTION-CD'S DEFAULT.  CKPTFILE IS ONE
+      *  DATASET SHARED BY EVERY SAMPANEL SESSION AND SAMPBTCH RUN, SO
+      *  THE RECORD FOUND HERE MAY BELONG TO A DIFFERENT USERID - ONLY
+      *  RESTORE INP/OPTION-CD WHEN CKPT-USERID MATCHES THIS SESSION'S
+      *  OWN USERID; OTHERWISE LEAVE THE PANEL BLANK AND LEAVE THE
+      *  FOREIGN CHECKPOINT RECORD AS IS (IT IS NOT OURS TO CLEAR).
+      ******************************************************************
+       1060-CHECK-FOR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-USERID = USERID
+                           DISPLAY "SAMPANEL - RESUMING FROM CKPT, INP="
+                               CKPT-INP
+                           MOVE CKPT-INP TO INP
+                           MOVE CKPT-OPTION-CD TO OPTION-CD
+                       ELSE
+                           DISPLAY "SAMPANEL - CKPT FOUND FOR ANOTHER "
+                               "USERID=" CKPT-USERID ", NOT RESTORED"
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       1060-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  1050-INIT-FIELD-TABLE - LOAD THE SAMPFLDS FIELD-TABLE ENTRIES.
+      *  FLD-LEN IS LOADED BY MOVE RATHER THAN VALUE CLAUSE BECAUSE IT
+      *  MUST BE BINARY FOR THE ISPLINK VDEFINE CALL.  ADDING A FOURTH
+      *  SAMPLE PANEL FIELD MEANS ADDING ONE MORE ENTRY HERE (AND
+      *  EXTENDING FIELD-TABLE'S OCCURS AND 1100-VDEFINE-FIELDS' branch)
+      *  RATHER THAN A NEW HARD-CODED ISPLINK CALL.
+      ******************************************************************
+       1050-INIT-FIELD-TABLE.
+           MOVE "(INPUT)"   TO FLD-PAREN(1).
+           MOVE "CHAR"      TO FLD-TYPE(1).
+           MOVE 50          TO FLD-LEN(1).
+           MOVE 2000        TO FLD-PROC-NUM(1).
+           MOVE "(OPTION)"  TO FLD-PAREN(2).
+           MOVE "CHAR"      TO FLD-TYPE(2).
+           MOVE 1           TO FLD-LEN(2).
+           MOVE 4000        TO FLD-PROC-NUM(2).
+           MOVE "(ZERRMSG)" TO FLD-PAREN(3).
+           MOVE "CHAR"      TO FLD-TYPE(3).
+           MOVE 40          TO FLD-LEN(3).
+           MOVE 0           TO FLD-PROC-NUM(3).
+       1050-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  1100-VDEFINE-FIELDS - VDEFINE ONE SAMPFLDS ENTRY PER PASS.  THE
+      *  PAREN/TYPE/LEN ATTRIBUTES COME FROM THE TABLE; GNUCOBOL HAS NO
+      *  RUNTIME ADDRESS-OF-VARIABLE TABLE SO THE STORAGE AREA ITSELF IS
+      *  STILL PICKED BY FLD-IDX, THE SAME WAY A SWITCH ON A FIELD
+      *  NUMBER WOULD PICK IT IN ANY TABLE-DRIVEN SCREEN HANDLER.
+      ******************************************************************
+       1100-VDEFINE-FIELDS.
+           EVALUATE FLD-IDX
+               WHEN 1
+                   CALL ISPLINK USING I-VDEFINE, FLD-PAREN(FLD-IDX),
+                       INP, FLD-TYPE(FLD-IDX), FLD-LEN(FLD-IDX)
+               WHEN 2
+                   CALL ISPLINK USING I-VDEFINE, FLD-PAREN(FLD-IDX),
+                       OPTION-CD, FLD-TYPE(FLD-IDX), FLD-LEN(FLD-IDX)
+               WHEN 3
+                   CALL ISPLINK USING I-VDEFINE, FLD-PAREN(FLD-IDX),
+                       ERRMSG-TEXT, FLD-TYPE(FLD-IDX), FLD-LEN(FLD-IDX)
+           END-EVALUATE.
+       1100-EXIT.
+           EXIT.
+      *
        1000-DISPLAY-PANEL.
            CALL ISPLINK USING COMMAND, PANEL.
            MOVE RETURN-CODE TO RC.
-           IF RC = 0
-               DISPLAY "You entered: " INP
-           END-IF.
+           MOVE "DISPLAY PANEL" TO AUD-EVENT-TEXT.
+           PERFORM 5000-AUDIT-LOG THRU 5000-EXIT.
+           EVALUATE RC
+               WHEN 0
+                   SET INPUT-IS-VALID TO TRUE
+                   PERFORM 2500-RUN-FIELD-PROCESSING THRU 2500-EXIT
+                       VARYING FLD-IDX FROM 1 BY 1 UNTIL FLD-IDX > 3
+                   IF INPUT-IS-VALID
+                       PERFORM 7000-WRITE-HISTORY THRU 7000-EXIT
+                       PERFORM 7500-WRITE-CHECKPOINT THRU 7500-EXIT
+                       IF EMP-WAS-FOUND
+                           CALL ISPLINK USING COMMAND, EMP-PANEL
+                       END-IF
+                   END-IF
+               WHEN 4
+                   PERFORM 6000-DISPLAY-HELP THRU 6000-EXIT
+               WHEN 8
+                   CONTINUE
+               WHEN 12
+                   PERFORM 8100-PANEL-NOT-FOUND THRU 8100-EXIT
+               WHEN 20
+                   PERFORM 8200-SEVERE-ISPF-ERROR THRU 8200-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      ******************************************************************
+      *  2500-RUN-FIELD-PROCESSING - ONE SAMPFLDS TABLE ENTRY PER PASS.
+      *  FLD-PROC-NUM DRIVES WHICH PARAGRAPH RUNS FOR THIS FIELD, SO THE
+      *  TABLE ACTUALLY SELECTS THE PROCESSING PARAGRAPH INSTEAD OF JUST
+      *  DOCUMENTING IT - ADDING A FOURTH FIELD MEANS ADDING ITS TABLE
+      *  ENTRY (1050), ITS VDEFINE STORAGE CASE (1100), AND ONE MORE
+      *  WHEN HERE, NOT RESTRUCTURING 1000-DISPLAY-PANEL'S CALL ORDER.
+      *  ENTRIES PROCESS IN TABLE ORDER SO 2000-VALIDATE-INPUT (FIELD 1)
+      *  ALWAYS RUNS BEFORE 4000-PROCESS-OPTION (FIELD 2) CONSULTS
+      *  OPTION-CD; FLD-PROC-NUM 0 (FIELD 3, ZERRMSG) IS OUTPUT-ONLY AND
+      *  RUNS NO PARAGRAPH.
+      ******************************************************************
+       2500-RUN-FIELD-PROCESSING.
+           EVALUATE FLD-PROC-NUM(FLD-IDX)
+               WHEN 0
+                   CONTINUE
+               WHEN 2000
+                   PERFORM 2000-VALIDATE-INPUT THRU 2000-EXIT
+               WHEN 4000
+                   IF INPUT-IS-VALID
+                       PERFORM 4000-PROCESS-OPTION THRU 4000-EXIT
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "SAMPANEL - NO PARAGRAPH FOR FLD-PROC-NUM="
+                       FLD-PROC-NUM(FLD-IDX)
+           END-EVALUATE.
+       2500-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  6000-DISPLAY-HELP - RC=4 (PF1 PRESSED, SEE THE MODIFICATION
+      *  HISTORY NOTE ABOVE) DISPLAYS SAMPHELP.  CONTROL RETURNS TO
+      *  0000-MAIN'S LOOP AND SAMPLE IS REDISPLAYED ON THE NEXT PASS.
+      ******************************************************************
+       6000-DISPLAY-HELP.
+           CALL ISPLINK USING COMMAND, HELP-PANEL.
+       6000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  8100-PANEL-NOT-FOUND / 8200-SEVERE-ISPF-ERROR - RC=12 MEANS
+      *  ISPLINK COULD NOT FIND PANEL SAMPLE IN THE LIBDEF
+      *  CONCATENATION; RC=20 IS A SEVERE ISPF ERROR.  BOTH ARE LOGGED
+      *  AND END THE SESSION INSTEAD OF LOOPING ON THE SAME FAILURE.
+      ******************************************************************
+       8100-PANEL-NOT-FOUND.
+           DISPLAY "SAMPANEL - RC=12 FROM ISPLINK - PANEL " PANEL
+               " NOT FOUND IN LIBDEF CONCATENATION".
+           SET SEVERE-ERROR TO TRUE.
+       8100-EXIT.
+           EXIT.
+
+       8200-SEVERE-ISPF-ERROR.
+           DISPLAY "SAMPANEL - RC=20 FROM ISPLINK - SEVERE ISPF ERROR".
+           SET SEVERE-ERROR TO TRUE.
+       8200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2000-VALIDATE-INPUT, 3000-DB2-LOOKUP-EMP, 4000-PROCESS-OPTION,
+      *  5000-AUDIT-LOG, 7000-WRITE-HISTORY, 7500-WRITE-CHECKPOINT, AND
+      *  7600-CLEAR-CHECKPOINT ARE ALL CARRIED IN THE SAMPLOGC COPYBOOK
+      *  (SEE THAT MEMBER FOR COMMENTARY) SO SAMPBTCH DRIVES THE
+      *  IDENTICAL LOGIC.
+      ******************************************************************
+       COPY "SAMPLOGC" OF COPYLIB.
       *https://www.ibm.com/docs/en/db2-for-zos/11?topic=sait-dsn8sc3
