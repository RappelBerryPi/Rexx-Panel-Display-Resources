@@ -0,0 +1,190 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMPBTCH.
+       AUTHOR. RAPPELBERRYPI.
+       INSTALLATION. RAPPELBERRYPI SYSTEMS PROGRAMMING.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      ******************************************************************
+      *  MODIFICATION HISTORY
+      *  ----------------------------------------------------------
+      *  2026-08-09  RBP  ORIGINAL VERSION - BATCH DRIVER FOR THE
+      *                   SAMPLE DIALOG.  READS A SYSIN-FED STREAM OF
+      *                   CANNED INP VALUES, PERFORMS THE SAME
+      *                   VALIDATE/LOOKUP/HISTORY LOGIC AS SAMPANEL
+      *                   (VIA THE SHARED SAMPLOGC COPYBOOK), AND
+      *                   WRITES THE RESULTING RC/INP PAIRS TO SYSOUT
+      *                   SO THE DIALOG CAN BE REGRESSION-TESTED IN
+      *                   THE NIGHTLY BATCH WINDOW WITHOUT A LIVE
+      *                   TSO/ISPF TERMINAL.  THE ISPLINK DISPLAY
+      *                   PANEL SERVICE ITSELF IS INTERACTIVE-ONLY AND
+      *                   IS NOT CALLED HERE - RC IS SET TO 0 FOR EACH
+      *                   SYSIN RECORD READ AND TO 8 AT END OF FILE, THE
+      *                   SAME VALUES ISPLINK WOULD RETURN FOR "ENTERED"
+      *                   AND "PF3".
+      *  2026-08-09  RBP  AUDIT EACH SIMULATED SESSION TO AUDITLOG THE
+      *                   SAME WAY SAMPANEL DOES.
+      *  2026-08-09  RBP  OPEN CKPTFILE SO THE SHARED 7500-WRITE-
+      *                   CHECKPOINT PARAGRAPH CAN APPEND A CHECKPOINT
+      *                   FOR EACH ACCEPTED BATCH RECORD, SAME AS
+      *                   SAMPANEL.  A BATCH RUN HAS NO RESUME CHECK -
+      *                   IT ALWAYS STARTS FROM THE FIRST SYSIN RECORD.
+      *  2026-08-09  RBP  OPTION-CD/4000-PROCESS-OPTION ARE NOW SHARED
+      *                   COPYBOOK LOGIC (SEE SAMPVARS/SAMPLOGC).
+      *                   SYSIN-RECORD PICKS UP ITS OWN OPTION-CD
+      *                   COLUMN (SEE BELOW) SO A SYSIN RECORD CAN
+      *                   DRIVE EITHER THE OPT-LOOKUP-EMP OR THE
+      *                   OPT-FREE-TEXT BRANCH INSTEAD OF ALWAYS
+      *                   CALLING 3000-DB2-LOOKUP-EMP DIRECTLY.
+      *                   CKPTFILE IS NOW REWRITTEN IN PLACE (ONE
+      *                   CURRENT RECORD) AND CLEARED AT END OF SYSIN
+      *                   THE SAME WAY SAMPANEL CLEARS IT ON PF3, SO
+      *                   IT NO LONGER GROWS ONE RECORD PER BATCH RUN.
+      *  2026-08-09  RBP  USERID NO LONGER HARDCODES "BATCH   " FOR
+      *                   EVERY RUN - IT NOW COMES FROM THE EXEC PARM
+      *                   (SEE BATCH-PARM BELOW), SO TWO CONCURRENT
+      *                   SAMPBTCH JOBS RUN UNDER DISTINCT JCL PARMS
+      *                   WRITE DISTINCT HIST-KEY/CKPT-USERID VALUES
+      *                   INSTEAD OF COLLIDING IF THEIR FIRST RECORDS
+      *                   LAND IN THE SAME HUNDREDTH-OF-A-SECOND.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSIN-FILE ASSIGN TO SYSIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HISTORY-FILE ASSIGN TO HISTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HIST-KEY
+               FILE STATUS IS HIST-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AUD-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CKPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+      *  SYSIN-RECORD - COLUMN 1 IS THE OPTION CODE (SAME VALUES AS
+      *  OPTION-CD - "1" FOR OPT-LOOKUP-EMP, "2" FOR OPT-FREE-TEXT),
+      *  COLUMN 2 IS A SEPARATOR, AND COLUMNS 3-50 ARE INP, SO A SYSIN
+      *  STREAM CAN EXERCISE EITHER DISPATCH BRANCH THE SAME AS A LIVE
+      *  SAMPLE PANEL SESSION.
+      ******************************************************************
+       FD  SYSIN-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  SYSIN-RECORD.
+           05  SYSIN-OPTION-CD                PIC X(01).
+           05  FILLER                         PIC X(01).
+           05  SYSIN-INP                      PIC X(48).
+       FD  HISTORY-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY "SAMPHIST" OF COPYLIB.
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY "SAMPAUD" OF COPYLIB.
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY "SAMPCKPT" OF COPYLIB.
+       WORKING-STORAGE SECTION.
+
+       01  RC                                PIC S9(8) USAGE BINARY
+                                              VALUE 0.
+       01  WS-EOF-SW                         PIC X(01) VALUE "N".
+           88  WS-END-OF-SYSIN                 VALUE "Y".
+
+      ******************************************************************
+      *  SEVERE-SW STOPS THE SYSIN LOOP BEFORE IT EVER STARTS IF
+      *  HISTFILE OR AUDITLOG FAILED TO OPEN, THE SAME WAY SAMPANEL'S
+      *  SEVERE-SW STOPS ITS DISPLAY PANEL LOOP ON RC=12/RC=20 - A
+      *  RECORD SHOULD NOT BE WRITTEN AGAINST A FILE THAT NEVER OPENED.
+      ******************************************************************
+       01  SEVERE-SW                         PIC X(01) VALUE "N".
+           88  SEVERE-ERROR                    VALUE "Y".
+
+       COPY "SAMPVARS" OF COPYLIB.
+
+      ******************************************************************
+      *  BATCH-PARM - THE JCL EXEC PARM, IF ANY, IDENTIFYING THIS RUN
+      *  (E.G. PARM='JOBA').  USED AS USERID INSTEAD OF A HARDCODED
+      *  LITERAL SO TWO CONCURRENT SAMPBTCH JOBS DO NOT SHARE A USERID
+      *  AND THEREFORE CANNOT COLLIDE ON HIST-KEY/CKPT-USERID EVEN IF
+      *  THEIR FIRST RECORDS LAND IN THE SAME HUNDREDTH-OF-A-SECOND.
+      ******************************************************************
+       LINKAGE SECTION.
+       01  BATCH-PARM.
+           05  PARM-LEN                      PIC S9(04) COMP.
+           05  PARM-TEXT                     PIC X(08).
+
+       PROCEDURE DIVISION USING BATCH-PARM.
+
+       0000-MAIN.
+           OPEN INPUT SYSIN-FILE.
+           OPEN I-O HISTORY-FILE.
+           IF HIST-STATUS NOT = "00" AND HIST-STATUS NOT = "05"
+               DISPLAY "SAMPBTCH - UNABLE TO OPEN HISTFILE, STATUS="
+                   HIST-STATUS
+               SET SEVERE-ERROR TO TRUE
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUD-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+           IF AUD-STATUS NOT = "00"
+               DISPLAY "SAMPBTCH - UNABLE TO OPEN AUDITLOG, STATUS="
+                   AUD-STATUS
+               SET SEVERE-ERROR TO TRUE
+           END-IF.
+           IF NOT SEVERE-ERROR
+               IF PARM-LEN > 0
+                   MOVE PARM-TEXT TO USERID
+               ELSE
+                   MOVE "BATCH   " TO USERID
+               END-IF
+               PERFORM 1000-PROCESS-SYSIN-RECORD
+                   UNTIL WS-END-OF-SYSIN
+               DISPLAY "SAMPBTCH - RC=08 INP=" INP
+               PERFORM 7600-CLEAR-CHECKPOINT THRU 7600-EXIT
+           END-IF.
+           CLOSE SYSIN-FILE.
+           CLOSE HISTORY-FILE.
+           CLOSE AUDIT-FILE.
+           GOBACK.
+
+      ******************************************************************
+      *  1000-PROCESS-SYSIN-RECORD - ONE SYSIN RECORD DRIVES ONE PASS
+      *  THROUGH THE SAME VALIDATE/LOOKUP/HISTORY LOGIC SAMPANEL RUNS
+      *  AFTER A LIVE DISPLAY SAMPLE, THEN ECHOES THE RC/INP PAIR TO
+      *  SYSOUT SO A NIGHTLY BATCH RUN CAN DIFF IT AGAINST EXPECTED
+      *  RESULTS.  SYSIN-OPTION-CD/SYSIN-INP ARE MOVED INTO OPTION-CD/
+      *  INP BEFORE VALIDATION SO THE RECORD'S OWN OPTION CODE (NOT
+      *  OPTION-CD'S SAMPVARS DEFAULT) DRIVES 4000-PROCESS-OPTION.
+      ******************************************************************
+       1000-PROCESS-SYSIN-RECORD.
+           READ SYSIN-FILE
+               AT END
+                   SET WS-END-OF-SYSIN TO TRUE
+                   MOVE 8 TO RC
+           NOT AT END
+                   MOVE 0 TO RC
+                   MOVE SYSIN-OPTION-CD TO OPTION-CD
+                   MOVE SYSIN-INP TO INP
+                   MOVE "BATCH SYSIN RECORD" TO AUD-EVENT-TEXT
+                   PERFORM 5000-AUDIT-LOG THRU 5000-EXIT
+                   PERFORM 2000-VALIDATE-INPUT THRU 2000-EXIT
+                   IF INPUT-IS-VALID
+                       PERFORM 4000-PROCESS-OPTION THRU 4000-EXIT
+                       PERFORM 7000-WRITE-HISTORY THRU 7000-EXIT
+                       PERFORM 7500-WRITE-CHECKPOINT THRU 7500-EXIT
+                       DISPLAY "SAMPBTCH - RC=00 INP=" INP
+                           " FOUND=" EMP-FOUND-SW
+                   ELSE
+                       DISPLAY "SAMPBTCH - RC=00 INP=" INP
+                           " REJECTED=" ERRMSG-TEXT
+                   END-IF
+           END-READ.
+
+       COPY "SAMPLOGC" OF COPYLIB.
