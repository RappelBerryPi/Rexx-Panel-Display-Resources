@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMPDB2.
+       AUTHOR. RAPPELBERRYPI.
+       INSTALLATION. RAPPELBERRYPI SYSTEMS PROGRAMMING.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      ******************************************************************
+      *  MODIFICATION HISTORY
+      *  ----------------------------------------------------------
+      *  2026-08-09  RBP  ORIGINAL VERSION - EMBEDDED-SQL LOOKUP OF
+      *                   DSN8C10.EMP BY EMPNO FOR SAMPANEL.  KEPT AS
+      *                   A SEPARATE MEMBER SO THE DB2 PRECOMPILE STEP
+      *                   IS ISOLATED FROM THE ISPF DIALOG LOGIC.
+      *  2026-08-09  RBP  SQLCODE = 100 (NOT FOUND) IS NO LONGER
+      *                   CONFLATED WITH ANY OTHER NON-ZERO SQLCODE -
+      *                   A GENUINE SQL ERROR NOW SETS LS-LOOKUP-ERROR
+      *                   AND LOGS SQLCODE INSTEAD OF BEING REPORTED TO
+      *                   THE USER AS "EMPNO NOT FOUND".
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       LINKAGE SECTION.
+       01  LS-EMPNO                         PIC X(06).
+       01  LS-FIRSTNME                      PIC X(12).
+       01  LS-LASTNAME                      PIC X(15).
+       01  LS-WORKDEPT                      PIC X(03).
+       01  LS-FOUND-SW                      PIC X(01).
+           88  LS-WAS-FOUND                  VALUE "Y".
+           88  LS-WAS-NOT-FOUND              VALUE "N".
+           88  LS-LOOKUP-ERROR                VALUE "E".
+
+       PROCEDURE DIVISION USING LS-EMPNO, LS-FIRSTNME, LS-LASTNAME,
+           LS-WORKDEPT, LS-FOUND-SW.
+
+       0000-MAIN.
+           EXEC SQL
+               SELECT FIRSTNME, LASTNAME, WORKDEPT
+                 INTO :LS-FIRSTNME, :LS-LASTNAME, :LS-WORKDEPT
+                 FROM DSN8C10.EMP
+                WHERE EMPNO = :LS-EMPNO
+           END-EXEC.
+           EVALUATE SQLCODE
+               WHEN 0
+                   SET LS-WAS-FOUND TO TRUE
+               WHEN 100
+                   SET LS-WAS-NOT-FOUND TO TRUE
+               WHEN OTHER
+                   DISPLAY "SAMPDB2 - SQL ERROR, SQLCODE=" SQLCODE
+                   SET LS-LOOKUP-ERROR TO TRUE
+           END-EVALUATE.
+           GOBACK.
+      *https://www.ibm.com/docs/en/db2-for-zos/11?topic=sait-dsn8sc3
