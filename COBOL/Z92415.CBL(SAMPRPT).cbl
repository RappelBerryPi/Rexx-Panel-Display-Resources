@@ -0,0 +1,232 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMPRPT.
+       AUTHOR. RAPPELBERRYPI.
+       INSTALLATION. RAPPELBERRYPI SYSTEMS PROGRAMMING.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      ******************************************************************
+      *  MODIFICATION HISTORY
+      *  ----------------------------------------------------------
+      *  2026-08-09  RBP  ORIGINAL VERSION - END-OF-DAY SUMMARY REPORT
+      *                   OF SAMPLE PANEL ACTIVITY.  READS HISTFILE (THE
+      *                   HISTORY KSDS WRITTEN BY SAMPANEL/SAMPBTCH) IN
+      *                   KEY SEQUENCE AND PRODUCES A COUNT OF SESSIONS,
+      *                   THE NUMBER OF DISTINCT INP VALUES ENTERED, AND
+      *                   THE FIRST/LAST SESSION TIMESTAMP, FOR THE
+      *                   OVERNIGHT BATCH WINDOW.
+      *  2026-08-09  RBP  3000-CHECK-DISTINCT NOW WARNS ON SYSPRINT THE
+      *                   ONE TIME DISTINCT-TABLE FILLS UP INSTEAD OF
+      *                   SILENTLY DROPPING DISTINCT VALUES PAST 500 ON
+      *                   A BUSY DAY.
+      *  2026-08-09  RBP  A FAILED SYSPRINT OPEN NOW SETS SEVERE-ERROR
+      *                   SO 0000-MAIN SKIPS 8000-WRITE-REPORT INSTEAD
+      *                   OF WRITING TO AN UNOPENED REPORT-FILE.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTORY-FILE ASSIGN TO HISTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS HIST-KEY
+               FILE STATUS IS HIST-STATUS.
+           SELECT REPORT-FILE ASSIGN TO SYSPRINT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HISTORY-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY "SAMPHIST" OF COPYLIB.
+       FD  REPORT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  REPORT-LINE                      PIC X(80).
+       WORKING-STORAGE SECTION.
+
+       01  HIST-STATUS                      PIC X(02) VALUE SPACES.
+       01  RPT-STATUS                       PIC X(02) VALUE SPACES.
+
+      ******************************************************************
+      *  EOF-SW STOPS 2000-PROCESS-HISTORY-RECORD WHEN HISTFILE IS
+      *  EXHAUSTED; FIRST-REC-SW FLAGS WHETHER WE HAVE SEEN A RECORD YET
+      *  SO WS-FIRST-DATE/WS-FIRST-TIME ARE ONLY SET ONCE.
+      ******************************************************************
+       01  EOF-SW                           PIC X(01) VALUE "N".
+           88  HIST-AT-EOF                    VALUE "Y".
+       01  SEVERE-SW                        PIC X(01) VALUE "N".
+           88  SEVERE-ERROR                   VALUE "Y".
+       01  FIRST-REC-SW                      PIC X(01) VALUE "Y".
+           88  FIRST-RECORD                    VALUE "Y".
+           88  NOT-FIRST-RECORD                VALUE "N".
+
+      ******************************************************************
+      *  COUNTS AND TIMESTAMPS ACCUMULATED WHILE HISTFILE IS READ.
+      ******************************************************************
+       01  WS-SESSION-COUNT                 PIC 9(08) COMP VALUE 0.
+       01  WS-DISTINCT-COUNT                PIC 9(08) COMP VALUE 0.
+       01  WS-FIRST-DATE                    PIC 9(08) VALUE 0.
+       01  WS-FIRST-TIME                    PIC 9(08) VALUE 0.
+       01  WS-LAST-DATE                     PIC 9(08) VALUE 0.
+       01  WS-LAST-TIME                     PIC 9(08) VALUE 0.
+
+      ******************************************************************
+      *  DISTINCT-TABLE - ONE ENTRY PER DISTINCT INP VALUE SEEN SO FAR.
+      *  3000-CHECK-DISTINCT SEARCHES IT BEFORE ADDING A NEW ENTRY.
+      ******************************************************************
+       01  DISTINCT-TABLE.
+           05  DISTINCT-ENTRY OCCURS 500 TIMES INDEXED BY DIST-IDX
+                              PIC X(50).
+       01  DISTINCT-FOUND-SW                PIC X(01) VALUE "N".
+           88  DISTINCT-WAS-FOUND             VALUE "Y".
+           88  DISTINCT-NOT-FOUND             VALUE "N".
+       01  DISTINCT-OVERFLOW-SW             PIC X(01) VALUE "N".
+           88  DISTINCT-OVERFLOW-REPORTED     VALUE "Y".
+
+       01  WS-REPORT-LINES.
+           05  WS-TITLE-LINE                 PIC X(80) VALUE
+               "SAMPRPT - SAMPLE PANEL END-OF-DAY ACTIVITY SUMMARY".
+           05  WS-COUNT-LINE.
+               10  FILLER                    PIC X(28) VALUE
+                   "TOTAL SESSIONS RECORDED. . .".
+               10  WS-COUNT-OUT              PIC ZZZZ,ZZ9.
+           05  WS-DISTINCT-LINE.
+               10  FILLER                    PIC X(28) VALUE
+                   "DISTINCT INP VALUES ENTERED.".
+               10  WS-DISTINCT-OUT           PIC ZZZZ,ZZ9.
+           05  WS-FIRST-LINE.
+               10  FILLER                    PIC X(28) VALUE
+                   "FIRST SESSION TIMESTAMP. . .".
+               10  WS-FIRST-DATE-OUT         PIC 9(08).
+               10  FILLER                    PIC X(01) VALUE SPACE.
+               10  WS-FIRST-TIME-OUT         PIC 9(08).
+           05  WS-LAST-LINE.
+               10  FILLER                    PIC X(28) VALUE
+                   "LAST SESSION TIMESTAMP . . .".
+               10  WS-LAST-DATE-OUT          PIC 9(08).
+               10  FILLER                    PIC X(01) VALUE SPACE.
+               10  WS-LAST-TIME-OUT          PIC 9(08).
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-HISTORY-RECORD THRU 2000-EXIT
+               UNTIL HIST-AT-EOF.
+           IF NOT SEVERE-ERROR
+               PERFORM 8000-WRITE-REPORT THRU 8000-EXIT
+           END-IF.
+           PERFORM 9999-TERMINATE THRU 9999-EXIT.
+           GOBACK.
+
+      ******************************************************************
+      *  1000-INITIALIZE - OPEN HISTFILE FOR A SEQUENTIAL SCAN IN KEY
+      *  ORDER (TIMESTAMP + USERID) AND OPEN THE REPORT FILE FOR OUTPUT.
+      *  A FAILED SYSPRINT ALLOCATION SETS SEVERE-ERROR SO 0000-MAIN
+      *  SKIPS 8000-WRITE-REPORT RATHER THAN WRITING TO A FILE THAT
+      *  NEVER OPENED.
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT HISTORY-FILE.
+           IF HIST-STATUS NOT = "00"
+               DISPLAY "SAMPRPT - UNABLE TO OPEN HISTFILE, STATUS="
+                   HIST-STATUS
+               SET HIST-AT-EOF TO TRUE
+           END-IF.
+           OPEN OUTPUT REPORT-FILE.
+           IF RPT-STATUS NOT = "00"
+               DISPLAY "SAMPRPT - UNABLE TO OPEN SYSPRINT, STATUS="
+                   RPT-STATUS
+               SET SEVERE-ERROR TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2000-PROCESS-HISTORY-RECORD - ONE RECORD PER PASS.  TRACKS THE
+      *  SESSION COUNT, THE FIRST/LAST TIMESTAMP SEEN, AND PASSES INP TO
+      *  3000-CHECK-DISTINCT FOR THE DISTINCT-VALUE COUNT.
+      ******************************************************************
+       2000-PROCESS-HISTORY-RECORD.
+           READ HISTORY-FILE
+               AT END
+                   SET HIST-AT-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-SESSION-COUNT
+                   IF FIRST-RECORD
+                       MOVE HIST-DATE TO WS-FIRST-DATE
+                       MOVE HIST-TIME TO WS-FIRST-TIME
+                       SET NOT-FIRST-RECORD TO TRUE
+                   END-IF
+                   MOVE HIST-DATE TO WS-LAST-DATE
+                   MOVE HIST-TIME TO WS-LAST-TIME
+                   PERFORM 3000-CHECK-DISTINCT THRU 3000-EXIT
+           END-READ.
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  3000-CHECK-DISTINCT - ADD HIST-INP TO DISTINCT-TABLE UNLESS IT
+      *  IS ALREADY THERE.  3100-SEARCH-DISTINCT-ENTRY IS PERFORMED ONCE
+      *  PER TABLE ENTRY INSTEAD OF AN INLINE PERFORM LOOP.  IF THE
+      *  TABLE IS ALREADY FULL (500 DISTINCT VALUES - A BUSY DAY) THE
+      *  NEW VALUE IS NOT COUNTED; SYSPRINT GETS A ONE-TIME WARNING
+      *  RATHER THAN LETTING THE REPORT UNDERCOUNT SILENTLY.
+      ******************************************************************
+       3000-CHECK-DISTINCT.
+           SET DISTINCT-NOT-FOUND TO TRUE.
+           PERFORM 3100-SEARCH-DISTINCT-ENTRY THRU 3100-EXIT
+               VARYING DIST-IDX FROM 1 BY 1
+               UNTIL DIST-IDX > WS-DISTINCT-COUNT OR DISTINCT-WAS-FOUND.
+           IF DISTINCT-NOT-FOUND AND WS-DISTINCT-COUNT < 500
+               ADD 1 TO WS-DISTINCT-COUNT
+               MOVE HIST-INP TO DISTINCT-ENTRY(WS-DISTINCT-COUNT)
+           END-IF.
+           IF DISTINCT-NOT-FOUND AND WS-DISTINCT-COUNT = 500
+               AND NOT DISTINCT-OVERFLOW-REPORTED
+               DISPLAY "SAMPRPT - DISTINCT-TABLE FULL AT 500 ENTRIES, "
+                   "DISTINCT COUNT BELOW IS UNDERCOUNTED"
+               SET DISTINCT-OVERFLOW-REPORTED TO TRUE
+           END-IF.
+       3000-EXIT.
+           EXIT.
+      *
+       3100-SEARCH-DISTINCT-ENTRY.
+           IF DISTINCT-ENTRY(DIST-IDX) = HIST-INP
+               SET DISTINCT-WAS-FOUND TO TRUE
+           END-IF.
+       3100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  8000-WRITE-REPORT - FORMAT THE ACCUMULATED COUNTS/TIMESTAMPS
+      *  INTO SYSPRINT.
+      ******************************************************************
+       8000-WRITE-REPORT.
+           MOVE WS-TITLE-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-SESSION-COUNT TO WS-COUNT-OUT.
+           MOVE WS-COUNT-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-DISTINCT-COUNT TO WS-DISTINCT-OUT.
+           MOVE WS-DISTINCT-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-FIRST-DATE TO WS-FIRST-DATE-OUT.
+           MOVE WS-FIRST-TIME TO WS-FIRST-TIME-OUT.
+           MOVE WS-FIRST-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-LAST-DATE TO WS-LAST-DATE-OUT.
+           MOVE WS-LAST-TIME TO WS-LAST-TIME-OUT.
+           MOVE WS-LAST-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+       8000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  9999-TERMINATE - CLOSE BOTH FILES.
+      ******************************************************************
+       9999-TERMINATE.
+           CLOSE HISTORY-FILE.
+           CLOSE REPORT-FILE.
+       9999-EXIT.
+           EXIT.
