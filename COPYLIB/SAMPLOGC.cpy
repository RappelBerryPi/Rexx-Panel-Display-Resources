@@ -0,0 +1,175 @@
+      ******************************************************************
+      *  SAMPLOGC - SHARED PROCEDURE-DIVISION LOGIC FOR THE SAMPLE
+      *  DIALOG.  COPIED INTO BOTH SAMPANEL (DRIVEN BY A LIVE ISPF
+      *  SESSION) AND SAMPBTCH (DRIVEN BY A SYSIN STREAM OF CANNED INP
+      *  VALUES) SO THE VALIDATE/LOOKUP/HISTORY RULES ARE EXERCISED
+      *  IDENTICALLY IN BOTH, NOT RE-IMPLEMENTED TWICE.  REQUIRES
+      *  SAMPVARS AND SAMPHIST TO ALREADY BE COPIED INTO THE CALLING
+      *  PROGRAM'S WORKING-STORAGE AND FILE SECTION.
+      ******************************************************************
+      *
+      ******************************************************************
+      *  2000-VALIDATE-INPUT - REJECT BLANK/LOW-VALUE INP OUTRIGHT.  THE
+      *  6-DIGIT-EMPNO SHAPE CHECK ONLY APPLIES WHEN OPTION-CD SELECTS
+      *  OPT-LOOKUP-EMP - OPT-FREE-TEXT ACCEPTS ANY NON-BLANK INP SINCE
+      *  IT IS NOT GOING TO BE USED AS A DSN8C10 EMPNO.
+      ******************************************************************
+       2000-VALIDATE-INPUT.
+           MOVE SPACES TO ERRMSG-TEXT.
+           SET INPUT-IS-VALID TO TRUE.
+           IF INP = SPACES OR INP = LOW-VALUES
+               SET INPUT-IS-INVALID TO TRUE
+               MOVE "INPUT REQUIRED - INP MAY NOT BE BLANK" TO
+                   ERRMSG-TEXT
+           ELSE
+               IF OPT-LOOKUP-EMP AND INP(1:6) NOT NUMERIC
+                   SET INPUT-IS-INVALID TO TRUE
+                   MOVE "INP MUST BE A 6-DIGIT DSN8C10 EMPNO" TO
+                       ERRMSG-TEXT
+               END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  3000-DB2-LOOKUP-EMP - TREAT INP AS A DSN8C10.EMP EMPNO AND
+      *  RESOLVE NAME/DEPARTMENT BY CALLING SAMPDB2, WHICH CARRIES THE
+      *  EMBEDDED SQL.  SAMPDB2 TELLS APART A GENUINE "NOT FOUND"
+      *  (SQLCODE 100) FROM ANY OTHER SQL ERROR (EMP-LOOKUP-ERROR) SO A
+      *  TRANSIENT DB2 OUTAGE IS NOT MISREPORTED TO THE USER AS AN
+      *  UNKNOWN EMPNO.
+      ******************************************************************
+       3000-DB2-LOOKUP-EMP.
+           MOVE INP(1:6) TO HV-EMPNO.
+           CALL "SAMPDB2" USING HV-EMPNO, HV-FIRSTNME, HV-LASTNAME,
+               HV-WORKDEPT, EMP-FOUND-SW.
+           IF EMP-WAS-NOT-FOUND
+               SET INPUT-IS-INVALID TO TRUE
+               MOVE "EMPNO NOT FOUND IN DSN8C10.EMP" TO ERRMSG-TEXT
+           END-IF.
+           IF EMP-LOOKUP-ERROR
+               SET INPUT-IS-INVALID TO TRUE
+               MOVE "DB2 LOOKUP ERROR - TRY AGAIN LATER" TO ERRMSG-TEXT
+           END-IF.
+       3000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  4000-PROCESS-OPTION - BRANCH ON OPTION-CD, THE SECOND SAMPLE
+      *  PANEL FIELD.  SHARED HERE (RATHER THAN LOCAL TO SAMPANEL) SO
+      *  SAMPBTCH DRIVES THE IDENTICAL DISPATCH IN BATCH.
+      *  OPT-LOOKUP-EMP RUNS THE DSN8C10.EMP LOOKUP; OPT-FREE-TEXT JUST
+      *  CARRIES INP THROUGH TO HISTORY WITH NO LOOKUP.  THIS IS WHERE
+      *  A THIRD MENU OPTION WOULD GET ITS OWN WHEN.
+      ******************************************************************
+       4000-PROCESS-OPTION.
+           EVALUATE TRUE
+               WHEN OPT-LOOKUP-EMP
+                   PERFORM 3000-DB2-LOOKUP-EMP THRU 3000-EXIT
+               WHEN OPT-FREE-TEXT
+                   SET EMP-WAS-NOT-FOUND TO TRUE
+               WHEN OTHER
+                   SET INPUT-IS-INVALID TO TRUE
+                   MOVE "OPTION MUST BE 1 (LOOKUP) OR 2 (TEXT)" TO
+                       ERRMSG-TEXT
+           END-EVALUATE.
+       4000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  5000-AUDIT-LOG - APPEND ONE AUDIT RECORD (USERID, TIMESTAMP,
+      *  RC) PER PANEL SESSION.  AUD-EVENT-TEXT IS SET BY THE CALLER
+      *  BEFORE THE PERFORM WHEN IT NEEDS TO SAY MORE THAN "DISPLAY
+      *  PANEL" (SAMPBTCH USES "BATCH SYSIN RECORD").  CALLING PROGRAM
+      *  MUST HAVE AUDIT-FILE OPEN AND RC ALREADY SET.
+      ******************************************************************
+       5000-AUDIT-LOG.
+           ACCEPT TODAY-DATE FROM DATE YYYYMMDD.
+           ACCEPT TIME-OF-DAY FROM TIME.
+           MOVE TODAY-DATE TO AUD-DATE.
+           MOVE TIME-OF-DAY TO AUD-TIME.
+           MOVE USERID TO AUD-USERID.
+           MOVE RC TO AUD-RC.
+           MOVE AUD-EVENT-TEXT TO AUD-EVENT.
+           WRITE AUDIT-RECORD.
+           IF AUD-STATUS NOT = "00"
+               DISPLAY "SAMPANEL - AUDIT WRITE FAILED, STATUS="
+                   AUD-STATUS
+           END-IF.
+       5000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  7000-WRITE-HISTORY - APPEND THE JUST-ACCEPTED INP VALUE TO THE
+      *  HISTORY KSDS, KEYED BY TIMESTAMP + USERID + HIST-SEQ-CTR (A
+      *  RUNNING SEQUENCE NUMBER - SEE SAMPHIST - SO A TIGHT BATCH LOOP
+      *  CANNOT PRODUCE A DUPLICATE KEY JUST BECAUSE TWO RECORDS LAND IN
+      *  THE SAME HUNDREDTH-OF-A-SECOND UNDER THE SAME USERID).
+      ******************************************************************
+       7000-WRITE-HISTORY.
+           ADD 1 TO HIST-SEQ-CTR.
+           ACCEPT TODAY-DATE FROM DATE YYYYMMDD.
+           ACCEPT TIME-OF-DAY FROM TIME.
+           MOVE TODAY-DATE TO HIST-DATE.
+           MOVE TIME-OF-DAY TO HIST-TIME.
+           MOVE USERID TO HIST-USERID.
+           MOVE HIST-SEQ-CTR TO HIST-SEQ.
+           MOVE INP TO HIST-INP.
+           MOVE SPACES TO HIST-FILLER.
+           WRITE HIST-RECORD
+               INVALID KEY
+                   DISPLAY "SAMPANEL - HISTORY WRITE FAILED, STATUS="
+                       HIST-STATUS
+           END-WRITE.
+       7000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  7500-WRITE-CHECKPOINT - REWRITE THE RESTART DATASET'S ONE
+      *  CURRENT RECORD WITH THE JUST-ACCEPTED INP/RC/OPTION-CD SO AN
+      *  INTERRUPTED SESSION CAN BE RESUMED ON THE SAME OPTION IT WAS
+      *  ENTERED UNDER.  CKPTFILE HOLDS AT MOST ONE RECORD -
+      *  OPEN OUTPUT TRUNCATES IT EACH TIME RATHER THAN LETTING IT GROW
+      *  ONE RECORD PER ACCEPTED ENTRY.  CALLING PROGRAM MUST NOT HAVE
+      *  CHECKPOINT-FILE OPEN WHEN THIS IS PERFORMED.
+      ******************************************************************
+       7500-WRITE-CHECKPOINT.
+           MOVE USERID TO CKPT-USERID.
+           MOVE RC TO CKPT-RC.
+           MOVE INP TO CKPT-INP.
+           MOVE OPTION-CD TO CKPT-OPTION-CD.
+           ACCEPT TODAY-DATE FROM DATE YYYYMMDD.
+           ACCEPT TIME-OF-DAY FROM TIME.
+           MOVE TODAY-DATE TO CKPT-DATE.
+           MOVE TIME-OF-DAY TO CKPT-TIME.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF CKPT-STATUS = "00"
+               WRITE CKPT-RECORD
+               IF CKPT-STATUS NOT = "00"
+                   DISPLAY "SAMPANEL - CHECKPOINT WRITE FAILED, STATUS="
+                       CKPT-STATUS
+               END-IF
+           ELSE
+               DISPLAY "SAMPANEL - CHECKPOINT OPEN FAILED, STATUS="
+                   CKPT-STATUS
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+       7500-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  7600-CLEAR-CHECKPOINT - EMPTY THE RESTART DATASET ON A CLEAN
+      *  SESSION END (PF3 / BATCH END-OF-SYSIN) SO THE NEXT SESSION - A
+      *  FRESH ONE, NOT AN INTERRUPTED ONE - DOES NOT INHERIT THE LAST
+      *  SESSION'S LAST ACCEPTED INP.  CALLING PROGRAM MUST NOT HAVE
+      *  CHECKPOINT-FILE OPEN WHEN THIS IS PERFORMED.
+      ******************************************************************
+       7600-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF CKPT-STATUS NOT = "00"
+               DISPLAY "SAMPANEL - CHECKPOINT CLEAR FAILED, STATUS="
+                   CKPT-STATUS
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+       7600-EXIT.
+           EXIT.
