@@ -0,0 +1,20 @@
+      ******************************************************************
+      *  SAMPHIST - RECORD LAYOUT FOR THE SAMPLE PANEL HISTORY KSDS.
+      *  ONE RECORD IS WRITTEN PER ACCEPTED INP VALUE SO "WHAT DID I
+      *  ENTER ON A GIVEN DAY" CAN BE ANSWERED FROM THE FILE INSTEAD
+      *  OF THE JOB LOG.  KEYED BY TIMESTAMP + TSO USERID + A RUNNING
+      *  SEQUENCE NUMBER (HIST-SEQ) SO A TIGHT LOOP - A BATCH RUN
+      *  WITH NO REAL-WORLD DELAY BETWEEN RECORDS - CANNOT PRODUCE TWO
+      *  RECORDS WITH THE SAME KEY JUST BECAUSE THEY LANDED IN THE SAME
+      *  HUNDREDTH-OF-A-SECOND.
+      ******************************************************************
+       01  HIST-RECORD.
+           05  HIST-KEY.
+               10  HIST-TIMESTAMP.
+                   15  HIST-DATE             PIC 9(08).
+                   15  HIST-TIME             PIC 9(08).
+               10  HIST-USERID               PIC X(08).
+               10  HIST-SEQ                  PIC 9(06).
+           05  HIST-DATA.
+               10  HIST-INP                  PIC X(50).
+               10  HIST-FILLER                PIC X(10).
