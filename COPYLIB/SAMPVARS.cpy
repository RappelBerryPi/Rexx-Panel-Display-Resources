@@ -0,0 +1,34 @@
+      ******************************************************************
+      *  SAMPVARS - WORKING-STORAGE SHARED BY SAMPANEL (INTERACTIVE)
+      *  AND SAMPBTCH (BATCH) SO BOTH DRIVE THE SAME SAMPLOGC
+      *  VALIDATE/LOOKUP/HISTORY LOGIC AGAINST IDENTICAL DATA NAMES.
+      ******************************************************************
+       01  INPUTS.
+           05  INP                           PIC X(50) VALUE SPACES.
+       01  ERRMSG-TEXT                       PIC X(40) VALUE SPACES.
+       01  VALID-SW                          PIC X(01) VALUE "Y".
+           88  INPUT-IS-VALID                 VALUE "Y".
+           88  INPUT-IS-INVALID               VALUE "N".
+       COPY "SAMPEMP" OF COPYLIB.
+       01  EMP-FOUND-SW                      PIC X(01) VALUE "N".
+           88  EMP-WAS-FOUND                  VALUE "Y".
+           88  EMP-WAS-NOT-FOUND              VALUE "N".
+           88  EMP-LOOKUP-ERROR               VALUE "E".
+       01  HIST-STATUS                       PIC X(02) VALUE SPACES.
+       01  HIST-SEQ-CTR                      PIC 9(06) VALUE 0.
+       01  USERID                            PIC X(08) VALUE SPACES.
+       01  TODAY-DATE                        PIC 9(08) VALUE 0.
+       01  TIME-OF-DAY                       PIC 9(08) VALUE 0.
+       01  AUD-STATUS                        PIC X(02) VALUE SPACES.
+       01  AUD-EVENT-TEXT                    PIC X(20)
+                                              VALUE "DISPLAY PANEL".
+       01  CKPT-STATUS                       PIC X(02) VALUE SPACES.
+      ******************************************************************
+      *  OPTION-CD IS THE SECOND SAMPLE PANEL FIELD - IT SELECTS WHICH
+      *  4000-PROCESS-OPTION BRANCH (SHARED IN SAMPLOGC) RUNS AGAINST
+      *  THE ENTERED INP.  SHARED HERE (RATHER THAN KEPT LOCAL TO
+      *  SAMPANEL) SO SAMPBTCH DRIVES 4000-PROCESS-OPTION THE SAME WAY.
+      ******************************************************************
+       01  OPTION-CD                         PIC X(01) VALUE "1".
+           88  OPT-LOOKUP-EMP                  VALUE "1".
+           88  OPT-FREE-TEXT                   VALUE "2".
