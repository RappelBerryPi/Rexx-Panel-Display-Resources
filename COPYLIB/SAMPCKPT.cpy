@@ -0,0 +1,13 @@
+      ******************************************************************
+      *  SAMPCKPT - RECORD LAYOUT FOR THE SAMPLE PANEL RESTART DATASET.
+      *  HOLDS THE LAST-ACCEPTED INP AND RC SO AN INTERRUPTED SESSION
+      *  (LINE DROP, TSO TIMEOUT) CAN BE RESUMED INSTEAD OF LOST.
+      ******************************************************************
+       01  CKPT-RECORD.
+           05  CKPT-USERID                   PIC X(08).
+           05  CKPT-RC                       PIC S9(08).
+           05  CKPT-INP                      PIC X(50).
+           05  CKPT-OPTION-CD                PIC X(01).
+           05  CKPT-TIMESTAMP.
+               10  CKPT-DATE                 PIC 9(08).
+               10  CKPT-TIME                 PIC 9(08).
