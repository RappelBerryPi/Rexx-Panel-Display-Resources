@@ -0,0 +1,13 @@
+      ******************************************************************
+      *  SAMPAUD - RECORD LAYOUT FOR THE SAMPLE PANEL AUDIT TRAIL.
+      *  ONE RECORD IS APPENDED FOR EVERY DISPLAY PANEL SERVICE CALL
+      *  SO WE CAN SHOW WHO RAN THE DIALOG, WHEN, AND WHAT RC CAME
+      *  BACK - THE SAME WAY OUR OTHER PRODUCTION DIALOGS LOG ACCESS.
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP.
+               10  AUD-DATE                  PIC 9(08).
+               10  AUD-TIME                  PIC 9(08).
+           05  AUD-USERID                    PIC X(08).
+           05  AUD-RC                        PIC S9(08).
+           05  AUD-EVENT                     PIC X(20).
