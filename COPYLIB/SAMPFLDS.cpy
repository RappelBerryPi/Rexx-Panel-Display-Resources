@@ -0,0 +1,15 @@
+      ******************************************************************
+      *  SAMPFLDS - TABLE-DRIVEN VDEFINE DESCRIPTIONS FOR THE SAMPLE
+      *  PANEL.  EACH ENTRY DRIVES ONE ISPLINK VDEFINE CALL AND NAMES
+      *  THE PROCESSING PARAGRAPH NUMBER TO PERFORM WHEN THAT FIELD'S
+      *  OPTION IS CHOSEN, SO SAMPANEL CAN GROW INTO A MULTI-FIELD
+      *  MENU WITHOUT HARD-CODING ONE VDEFINE PER FIELD.  ENTRIES ARE
+      *  LOADED BY 1000-INITIALIZE SINCE FLD-LEN MUST BE BINARY FOR
+      *  THE ISPLINK VDEFINE CALL.
+      ******************************************************************
+       01  FIELD-TABLE.
+           05  FIELD-ENTRY OCCURS 3 TIMES INDEXED BY FLD-IDX.
+               10  FLD-PAREN                 PIC X(10).
+               10  FLD-TYPE                  PIC X(08).
+               10  FLD-LEN                   PIC 9(06) COMP.
+               10  FLD-PROC-NUM              PIC 9(04).
