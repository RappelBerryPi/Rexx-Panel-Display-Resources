@@ -0,0 +1,10 @@
+      ******************************************************************
+      *  SAMPEMP - DB2 HOST VARIABLE LAYOUT FOR THE DSN8C10.EMP LOOKUP.
+      *  SEE https://www.ibm.com/docs/en/db2-for-zos/11?topic=sait-dsn8sc3
+      *  FOR THE SAMPLE SCHEMA THIS MIRRORS.
+      ******************************************************************
+       01  EMP-HOST-VARS.
+           05  HV-EMPNO                      PIC X(06).
+           05  HV-FIRSTNME                   PIC X(12).
+           05  HV-LASTNAME                   PIC X(15).
+           05  HV-WORKDEPT                   PIC X(03).
